@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook: WORKAREA
+      * Author:   Wilfredo Chipana Gonzales
+      * Date-Written: 09/08/2026
+      * Purpose:  Shared layout for a person's name and two numbers,
+      *           used by MI-PRIMER-PROGRAMA and any program that reads
+      *           its batch transaction file or its audit log, so the
+      *           field definitions stay identical everywhere.
+      *
+      *           COPY WORKAREA.
+      *           or, when embedding it under another group name:
+      *           COPY WORKAREA REPLACING ==WORKAREA== BY ==xxx==
+      *                                   ==NOMBRE== BY ==xxx-NOMBRE==
+      *                                   ==WKS-NUMERO-1== BY ==xxx-1==
+      *                                   ==WKS-NUMERO-2== BY ==xxx-2==.
+      ******************************************************************
+       01  WORKAREA.
+           05  NOMBRE                       PIC A(30).
+           05  WKS-NUMERO-1                 PIC 9(06).
+           05  WKS-NUMERO-2                 PIC 9(10).
