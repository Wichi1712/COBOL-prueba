@@ -1,50 +1,570 @@
-      ******************************************************************
-      * Author:Wilfredo Chipana Gonzales
-      * Date:26/09/2020
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MI-PRIMER-PROGRAMA.
-       AUTHOR. Chipana.
-       INSTALLATION. D-O-S.
-       DATE-WRITTEN. 28-09-2020.
-       DATE-COMPILED. 28-09-2020.
-
-       ENVIRONMENT DIVISION.
-
-
-       DATA DIVISION.
-      * FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 WORKAREA.
-           05 NOMBRE                           PIC A(30).
-           05 WKS-NUMERO-1                     PICTURE 9(06).
-       77 WKS-NUMERO-2                         PIC 9(10).
-
-
-
-
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hola Usuario".
-            DISPLAY "Ingresa tu nombre".
-            ACCEPT NOMBRE.
-            DISPLAY "Bienvenido usuario: " NOMBRE.
-
-            DISPLAY "Ingrese un numero".
-            ACCEPT WKS-NUMERO-1.
-            DISPLAY "EL primer numero es: " WKS-NUMERO-1.
-
-            DISPLAY "Dame otro numero".
-            ACCEPT WKS-NUMERO-2.
-            DISPLAY "El segundo numero es: " WKS-NUMERO-2.
-
-            ADD WKS-NUMERO-1 TO WKS-NUMERO-2.
-            DISPLAY "La suma de ambos numeros es: " WKS-NUMERO-2.
-
-      *     STOP "PAUSA".--Obsoleto
-          STOP RUN.
-      *END PROGRAM MI-PRIMER-PROGRAMA.
-       STOP RUN.
+      ******************************************************************
+      * Author:Wilfredo Chipana Gonzales
+      * Date:26/09/2020
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      * MODIFICATION HISTORY
+      * 09/08/2026 WCG  Read a batch transaction file (one record per
+      *                 person, WORKAREA layout) and loop MAIN-PROCEDURE
+      *                 over it instead of ACCEPT-ing one record at a
+      *                 time.
+      * 09/08/2026 WCG  Write NOMBRE, WKS-NUMERO-1, WKS-NUMERO-2 and the
+      *                 computed sum to a printed report file, with a
+      *                 heading line and page breaks, instead of just
+      *                 DISPLAY-ing them to the console.
+      * 09/08/2026 WCG  Validate WKS-NUMERO-1 and WKS-NUMERO-2 are
+      *                 numeric before the ADD; flag bad records on the
+      *                 report instead of letting them through.
+      * 09/08/2026 WCG  Detect ADD overflow into WKS-SUMA and report it
+      *                 instead of letting the total truncate silently.
+      * 09/08/2026 WCG  Accumulate a batch grand total and record counts
+      *                 as MAIN-PROCEDURE loops; print them at EOF.
+      * 09/08/2026 WCG  Append every processed record, its sum and the
+      *                 run's date/time to a persistent audit log file.
+      * 09/08/2026 WCG  Checkpoint the last record processed and skip
+      *                 back to it on restart, so a rerun after a crash
+      *                 does not reprocess records already posted.
+      * 09/08/2026 WCG  Pulled the person name/numbers layout out into
+      *                 the shared WORKAREA copybook.
+      * 09/08/2026 WCG  Read the run mode (batch/interactive) and the
+      *                 batch input file name from a SYSIN parameter
+      *                 card instead of hardcoding them, so the run mode
+      *                 no longer has to be hand-edited into the source.
+      * 09/08/2026 WCG  Write each posted NOMBRE/sum pair to the GL
+      *                 interface file for the general-ledger posting
+      *                 job to pick up.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MI-PRIMER-PROGRAMA.
+       AUTHOR. Chipana.
+       INSTALLATION. D-O-S.
+       DATE-WRITTEN. 28-09-2020.
+       DATE-COMPILED. 28-09-2020.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SYSIN-FILE ASSIGN TO SYSIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SYSIN-FILE-STATUS.
+
+           SELECT TRANS-FILE ASSIGN TO DYNAMIC WS-TRANS-DSN
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RPT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT CKPT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT GL-FILE ASSIGN TO GLIFACE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SYSIN-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SYSIN-RECORD.
+           05  SYSIN-RUN-MODE               PIC X(01).
+           05  FILLER                       PIC X(01).
+           05  SYSIN-INPUT-DSN              PIC X(30).
+
+       FD  TRANS-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY WORKAREA
+               REPLACING ==WORKAREA==     BY ==TRANS-RECORD==
+                         ==NOMBRE==       BY ==TRANS-NOMBRE==
+                         ==WKS-NUMERO-1== BY ==TRANS-NUMERO-1==
+                         ==WKS-NUMERO-2== BY ==TRANS-NUMERO-2==.
+
+       FD  RPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RPT-RECORD                       PIC X(80).
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY WORKAREA
+               REPLACING ==WORKAREA==     BY ==AUDIT-RECORD==
+                         ==NOMBRE==       BY ==AUD-NOMBRE==
+                         ==WKS-NUMERO-1== BY ==AUD-NUMERO-1==
+                         ==WKS-NUMERO-2== BY ==AUD-NUMERO-2==.
+           05  AUD-SUMA                     PIC 9(10).
+           05  AUD-STATUS                   PIC X(01).
+           05  AUD-FECHA                    PIC 9(08).
+           05  AUD-HORA                     PIC 9(08).
+
+       FD  CKPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CKPT-RECORD.
+           05  CKPT-TRANS-DSN               PIC X(30).
+           05  CKPT-LAST-RECORD             PIC 9(09).
+           05  CKPT-GRAND-TOTAL             PIC 9(15).
+           05  CKPT-RECORDS-POSTED          PIC 9(07).
+           05  CKPT-RECORDS-REJECTED        PIC 9(07).
+
+      * Fixed-format record picked up by the general-ledger posting
+      * job: the posted person's name followed by the zero-padded
+      * amount to post, with no delimiters between the two fields.
+       FD  GL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  GL-RECORD.
+           05  GL-NOMBRE                    PIC A(30).
+           05  GL-SUMA                      PIC 9(10).
+
+       WORKING-STORAGE SECTION.
+           COPY WORKAREA.
+
+       01  WS-RUN-CONTROLS.
+           05  WS-RUN-MODE                  PIC X(01)   VALUE 'B'.
+               88  WS-MODE-BATCH             VALUE 'B'.
+               88  WS-MODE-INTERACTIVE       VALUE 'I'.
+           05  WS-TRANS-DSN                 PIC X(30)   VALUE "TRANSIN".
+
+       01  WS-SYSIN-FILE-STATUS             PIC X(02)   VALUE SPACES.
+
+       01  WKS-SUMA                         PIC 9(10)   VALUE ZERO.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH                PIC X(01)   VALUE 'N'.
+               88  WS-EOF                    VALUE 'Y'.
+           05  WS-VALID-SWITCH              PIC X(01)   VALUE 'Y'.
+               88  WS-RECORD-VALID           VALUE 'Y'.
+               88  WS-RECORD-INVALID         VALUE 'N'.
+           05  WS-OVERFLOW-SWITCH           PIC X(01)   VALUE 'N'.
+               88  WS-SUMA-OVERFLOW          VALUE 'Y'.
+           05  WS-AUDIT-STATUS               PIC X(01)   VALUE SPACE.
+               88  WS-AUDIT-POSTED           VALUE 'P'.
+               88  WS-AUDIT-REJECTED         VALUE 'R'.
+               88  WS-AUDIT-OVERFLOWED       VALUE 'O'.
+
+       01  WS-RUN-DATE-TIME.
+           05  WS-RUN-DATE                  PIC 9(08).
+           05  WS-RUN-TIME                  PIC 9(08).
+
+       01  WS-CKPT-FILE-STATUS              PIC X(02)   VALUE SPACES.
+       01  WS-AUDIT-FILE-STATUS             PIC X(02)   VALUE SPACES.
+       01  WS-RPT-FILE-STATUS               PIC X(02)   VALUE SPACES.
+       01  WS-GL-FILE-STATUS                PIC X(02)   VALUE SPACES.
+
+       01  WS-CKPT-CONTROLS.
+           05  WS-LAST-CKPT-COUNT           PIC 9(09)   VALUE ZERO.
+
+       01  WS-REPORT-COUNTERS.
+           05  WS-PAGE-COUNT                PIC 9(04)   VALUE ZERO.
+           05  WS-LINE-COUNT                PIC 9(02)   VALUE ZERO.
+           05  WS-LINES-PER-PAGE            PIC 9(02)   VALUE 20.
+
+       01  WS-BATCH-TOTALS.
+           05  WS-GRAND-TOTAL               PIC 9(15)   VALUE ZERO.
+           05  WS-RECORDS-READ              PIC 9(07)   VALUE ZERO.
+           05  WS-RECORDS-POSTED            PIC 9(07)   VALUE ZERO.
+           05  WS-RECORDS-REJECTED          PIC 9(07)   VALUE ZERO.
+
+       01  RPT-HEADING-1.
+           05  FILLER                       PIC X(20)
+                   VALUE "MI-PRIMER-PROGRAMA".
+           05  FILLER                       PIC X(30)
+                   VALUE "REPORTE DE SUMAS".
+           05  FILLER                       PIC X(08)
+                   VALUE "PAGINA:".
+           05  RPTH-PAGE                    PIC ZZZ9.
+           05  FILLER                       PIC X(15)   VALUE SPACES.
+
+       01  RPT-HEADING-2.
+           05  FILLER                       PIC X(30)
+                   VALUE "NOMBRE".
+           05  FILLER                       PIC X(12)
+                   VALUE "NUMERO-1".
+           05  FILLER                       PIC X(16)
+                   VALUE "NUMERO-2".
+           05  FILLER                       PIC X(16)
+                   VALUE "SUMA".
+           05  FILLER                       PIC X(06)   VALUE SPACES.
+
+       01  RPT-DETAIL-LINE.
+           05  RPTD-NOMBRE                  PIC A(30).
+           05  FILLER                       PIC X(02)   VALUE SPACES.
+           05  RPTD-NUMERO-1                PIC ZZZ,ZZ9.
+           05  FILLER                       PIC X(02)   VALUE SPACES.
+           05  RPTD-NUMERO-2                PIC Z,ZZZ,ZZZ,ZZ9.
+           05  FILLER                       PIC X(02)   VALUE SPACES.
+           05  RPTD-SUMA                    PIC Z,ZZZ,ZZZ,ZZ9.
+
+       01  RPT-ERROR-LINE.
+           05  RPTE-NOMBRE                  PIC A(30).
+           05  FILLER                       PIC X(02)   VALUE SPACES.
+           05  FILLER                       PIC X(30)
+               VALUE "*** RECHAZADO - NO NUMERICO **".
+
+       01  RPT-OVERFLOW-LINE.
+           05  RPTO-NOMBRE                  PIC A(30).
+           05  FILLER                       PIC X(02)   VALUE SPACES.
+           05  FILLER                       PIC X(30)
+               VALUE "*** SUMA DESBORDADA (OVERFLOW)".
+
+       01  RPT-TOTALS-LINE-1.
+           05  FILLER                       PIC X(20)
+               VALUE "REGISTROS LEIDOS:".
+           05  RPTT-RECORDS-READ            PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                       PIC X(10)   VALUE SPACES.
+           05  FILLER                       PIC X(20)
+               VALUE "REGISTROS APLICADOS:".
+           05  RPTT-RECORDS-POSTED          PIC ZZZ,ZZZ,ZZ9.
+
+       01  RPT-TOTALS-LINE-2.
+           05  FILLER                       PIC X(21)
+               VALUE "REGISTROS RECHAZADOS:".
+           05  RPTT-RECORDS-REJECTED        PIC ZZZ,ZZZ,ZZ9.
+
+       01  RPT-TOTALS-LINE-3.
+           05  FILLER                       PIC X(20)
+               VALUE "GRAN TOTAL:".
+           05  RPTT-GRAND-TOTAL       PIC ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM MAIN-PROCEDURE THRU MAIN-PROCEDURE-EXIT
+               UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE 'N' TO WS-EOF-SWITCH.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           PERFORM 1010-READ-PARM THRU 1010-EXIT.
+           PERFORM 1020-OPEN-RPT-FILE THRU 1020-EXIT.
+           PERFORM 1025-OPEN-GL-FILE THRU 1025-EXIT.
+           PERFORM 1030-OPEN-AUDIT-LOG THRU 1030-EXIT.
+
+           IF WS-MODE-BATCH
+               OPEN INPUT TRANS-FILE
+               PERFORM 1040-READ-CHECKPOINT THRU 1040-EXIT
+               PERFORM 1050-SKIP-TO-CHECKPOINT THRU 1050-EXIT
+               PERFORM 1100-READ-TRANS THRU 1100-EXIT
+           ELSE
+               PERFORM 2050-PROMPT-AND-ACCEPT THRU 2050-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1010-READ-PARM.
+           OPEN INPUT SYSIN-FILE.
+           IF WS-SYSIN-FILE-STATUS = "00"
+               READ SYSIN-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF SYSIN-RUN-MODE = 'I' OR SYSIN-RUN-MODE = 'B'
+                           MOVE SYSIN-RUN-MODE TO WS-RUN-MODE
+                       END-IF
+                       IF SYSIN-INPUT-DSN NOT = SPACES
+                           MOVE SYSIN-INPUT-DSN TO WS-TRANS-DSN
+                       END-IF
+               END-READ
+               CLOSE SYSIN-FILE
+           END-IF.
+       1010-EXIT.
+           EXIT.
+
+      * Extend the report and GL interface files instead of always
+      * opening OUTPUT, so a checkpoint restart resumes them where the
+      * crashed run left off rather than truncating the output the
+      * downstream report and GL posting jobs have not consumed yet.
+      * Falls back to OPEN OUTPUT the first time the file does not
+      * exist, the same as 1030-OPEN-AUDIT-LOG below.
+       1020-OPEN-RPT-FILE.
+           OPEN EXTEND RPT-FILE.
+           IF WS-RPT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT RPT-FILE
+           END-IF.
+       1020-EXIT.
+           EXIT.
+
+       1025-OPEN-GL-FILE.
+           OPEN EXTEND GL-FILE.
+           IF WS-GL-FILE-STATUS NOT = "00"
+               OPEN OUTPUT GL-FILE
+           END-IF.
+       1025-EXIT.
+           EXIT.
+
+       1030-OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+       1030-EXIT.
+           EXIT.
+
+       1040-READ-CHECKPOINT.
+           MOVE ZERO TO WS-LAST-CKPT-COUNT.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-TRANS-DSN = SPACES
+                           OR CKPT-TRANS-DSN = WS-TRANS-DSN
+                           MOVE CKPT-LAST-RECORD      TO
+                               WS-LAST-CKPT-COUNT
+                           MOVE CKPT-GRAND-TOTAL      TO WS-GRAND-TOTAL
+                           MOVE CKPT-RECORDS-POSTED   TO
+                               WS-RECORDS-POSTED
+                           MOVE CKPT-RECORDS-REJECTED TO
+                               WS-RECORDS-REJECTED
+                       ELSE
+                           DISPLAY "WARNING - CHECKPOINT IS FOR "
+                               CKPT-TRANS-DSN " NOT " WS-TRANS-DSN
+                           DISPLAY "STARTING " WS-TRANS-DSN
+                               " FROM THE BEGINNING"
+                       END-IF
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+       1040-EXIT.
+           EXIT.
+
+       1050-SKIP-TO-CHECKPOINT.
+           PERFORM 1060-SKIP-ONE-RECORD THRU 1060-EXIT
+               WS-LAST-CKPT-COUNT TIMES.
+           MOVE WS-LAST-CKPT-COUNT TO WS-RECORDS-READ.
+       1050-EXIT.
+           EXIT.
+
+       1060-SKIP-ONE-RECORD.
+           READ TRANS-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH.
+       1060-EXIT.
+           EXIT.
+
+       1100-READ-TRANS.
+           READ TRANS-FILE INTO WORKAREA
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+       MAIN-PROCEDURE.
+           PERFORM 2200-VALIDATE-NUMERIC THRU 2200-EXIT.
+
+           IF WS-RECORD-INVALID
+               MOVE 'R' TO WS-AUDIT-STATUS
+               MOVE ZERO TO WKS-SUMA
+               PERFORM 2900-FLAG-INVALID-RECORD THRU 2900-EXIT
+           ELSE
+               PERFORM 2300-COMPUTE-SUM THRU 2300-EXIT
+               IF WS-SUMA-OVERFLOW
+                   MOVE 'O' TO WS-AUDIT-STATUS
+                   MOVE ZERO TO WKS-SUMA
+                   PERFORM 2950-FLAG-OVERFLOW-RECORD THRU 2950-EXIT
+               ELSE
+                   MOVE 'P' TO WS-AUDIT-STATUS
+                   PERFORM 2000-WRITE-DETAIL-LINE THRU 2000-EXIT
+                   PERFORM 2800-WRITE-GL-RECORD THRU 2800-EXIT
+               END-IF
+           END-IF.
+
+           PERFORM 2600-WRITE-AUDIT-LOG THRU 2600-EXIT.
+           PERFORM 2700-CHECKPOINT THRU 2700-EXIT.
+
+           IF WS-MODE-BATCH
+               PERFORM 1100-READ-TRANS THRU 1100-EXIT
+           ELSE
+               MOVE 'Y' TO WS-EOF-SWITCH
+           END-IF.
+       MAIN-PROCEDURE-EXIT.
+           EXIT.
+
+       2050-PROMPT-AND-ACCEPT.
+           DISPLAY "Hola Usuario".
+           DISPLAY "Ingresa tu nombre".
+           ACCEPT NOMBRE.
+           DISPLAY "Bienvenido usuario: " NOMBRE.
+
+           DISPLAY "Ingrese un numero".
+           ACCEPT WKS-NUMERO-1.
+           DISPLAY "EL primer numero es: " WKS-NUMERO-1.
+
+           DISPLAY "Dame otro numero".
+           ACCEPT WKS-NUMERO-2.
+           DISPLAY "El segundo numero es: " WKS-NUMERO-2.
+
+           ADD 1 TO WS-RECORDS-READ.
+       2050-EXIT.
+           EXIT.
+
+       2200-VALIDATE-NUMERIC.
+           MOVE 'Y' TO WS-VALID-SWITCH.
+           IF WKS-NUMERO-1 IS NOT NUMERIC
+               MOVE 'N' TO WS-VALID-SWITCH
+           END-IF.
+           IF WKS-NUMERO-2 IS NOT NUMERIC
+               MOVE 'N' TO WS-VALID-SWITCH
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2300-COMPUTE-SUM.
+           MOVE 'N' TO WS-OVERFLOW-SWITCH.
+           ADD WKS-NUMERO-1 TO WKS-NUMERO-2 GIVING WKS-SUMA
+               ON SIZE ERROR
+                   MOVE 'Y' TO WS-OVERFLOW-SWITCH
+           END-ADD.
+       2300-EXIT.
+           EXIT.
+
+      * Checkpointed after every record, not on an interval, so a
+      * crash never leaves already-posted records to be reprocessed
+      * (and re-posted to the GL) on restart.
+       2700-CHECKPOINT.
+           IF WS-MODE-BATCH
+               PERFORM 2750-WRITE-CHECKPOINT THRU 2750-EXIT
+           END-IF.
+       2700-EXIT.
+           EXIT.
+
+       2750-WRITE-CHECKPOINT.
+           MOVE WS-TRANS-DSN        TO CKPT-TRANS-DSN.
+           MOVE WS-RECORDS-READ     TO CKPT-LAST-RECORD.
+           MOVE WS-GRAND-TOTAL      TO CKPT-GRAND-TOTAL.
+           MOVE WS-RECORDS-POSTED   TO CKPT-RECORDS-POSTED.
+           MOVE WS-RECORDS-REJECTED TO CKPT-RECORDS-REJECTED.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-RECORD.
+           CLOSE CKPT-FILE.
+       2750-EXIT.
+           EXIT.
+
+       2600-WRITE-AUDIT-LOG.
+           MOVE NOMBRE       TO AUD-NOMBRE.
+           MOVE WKS-NUMERO-1 TO AUD-NUMERO-1.
+           MOVE WKS-NUMERO-2 TO AUD-NUMERO-2.
+           MOVE WKS-SUMA     TO AUD-SUMA.
+           MOVE WS-AUDIT-STATUS TO AUD-STATUS.
+           MOVE WS-RUN-DATE  TO AUD-FECHA.
+           MOVE WS-RUN-TIME  TO AUD-HORA.
+           WRITE AUDIT-RECORD.
+       2600-EXIT.
+           EXIT.
+
+       2900-FLAG-INVALID-RECORD.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               OR WS-PAGE-COUNT = ZERO
+               PERFORM 2100-WRITE-HEADINGS THRU 2100-EXIT
+           END-IF.
+
+           MOVE NOMBRE TO RPTE-NOMBRE.
+           WRITE RPT-RECORD FROM RPT-ERROR-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-RECORDS-REJECTED.
+       2900-EXIT.
+           EXIT.
+
+       2950-FLAG-OVERFLOW-RECORD.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               OR WS-PAGE-COUNT = ZERO
+               PERFORM 2100-WRITE-HEADINGS THRU 2100-EXIT
+           END-IF.
+
+           MOVE NOMBRE TO RPTO-NOMBRE.
+           WRITE RPT-RECORD FROM RPT-OVERFLOW-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-RECORDS-REJECTED.
+       2950-EXIT.
+           EXIT.
+
+       2000-WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               OR WS-PAGE-COUNT = ZERO
+               PERFORM 2100-WRITE-HEADINGS THRU 2100-EXIT
+           END-IF.
+
+           MOVE NOMBRE       TO RPTD-NOMBRE.
+           MOVE WKS-NUMERO-1 TO RPTD-NUMERO-1.
+           MOVE WKS-NUMERO-2 TO RPTD-NUMERO-2.
+           MOVE WKS-SUMA     TO RPTD-SUMA.
+
+           WRITE RPT-RECORD FROM RPT-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-RECORDS-POSTED.
+           ADD WKS-SUMA TO WS-GRAND-TOTAL.
+       2000-EXIT.
+           EXIT.
+
+       2800-WRITE-GL-RECORD.
+           MOVE NOMBRE   TO GL-NOMBRE.
+           MOVE WKS-SUMA TO GL-SUMA.
+           WRITE GL-RECORD.
+       2800-EXIT.
+           EXIT.
+
+       2100-WRITE-HEADINGS.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT TO RPTH-PAGE.
+
+           WRITE RPT-RECORD FROM RPT-HEADING-1
+               AFTER ADVANCING PAGE.
+           WRITE RPT-RECORD FROM RPT-HEADING-2
+               AFTER ADVANCING 2 LINES.
+
+           MOVE ZERO TO WS-LINE-COUNT.
+       2100-EXIT.
+           EXIT.
+
+       9000-TERMINATE.
+           PERFORM 9100-WRITE-TOTALS THRU 9100-EXIT.
+           IF WS-MODE-BATCH
+               PERFORM 9200-RESET-CHECKPOINT THRU 9200-EXIT
+               CLOSE TRANS-FILE
+           END-IF.
+           CLOSE RPT-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE GL-FILE.
+       9000-EXIT.
+           EXIT.
+
+       9200-RESET-CHECKPOINT.
+           MOVE SPACES TO CKPT-TRANS-DSN.
+           MOVE ZERO TO CKPT-LAST-RECORD.
+           MOVE ZERO TO CKPT-GRAND-TOTAL.
+           MOVE ZERO TO CKPT-RECORDS-POSTED.
+           MOVE ZERO TO CKPT-RECORDS-REJECTED.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-RECORD.
+           CLOSE CKPT-FILE.
+       9200-EXIT.
+           EXIT.
+
+       9100-WRITE-TOTALS.
+           MOVE WS-RECORDS-READ     TO RPTT-RECORDS-READ.
+           MOVE WS-RECORDS-POSTED   TO RPTT-RECORDS-POSTED.
+           WRITE RPT-RECORD FROM RPT-TOTALS-LINE-1
+               AFTER ADVANCING 2 LINES.
+
+           MOVE WS-RECORDS-REJECTED TO RPTT-RECORDS-REJECTED.
+           WRITE RPT-RECORD FROM RPT-TOTALS-LINE-2
+               AFTER ADVANCING 1 LINE.
+
+           MOVE WS-GRAND-TOTAL      TO RPTT-GRAND-TOTAL.
+           WRITE RPT-RECORD FROM RPT-TOTALS-LINE-3
+               AFTER ADVANCING 1 LINE.
+       9100-EXIT.
+           EXIT.
